@@ -14,41 +14,215 @@
 
            SELECT STUDENT-MASTER
                ASSIGN TO 'C:\COBOL\STDNTMST.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL. 
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS I-ID.
+
+           SELECT VALMST
+               ASSIGN TO 'C:\COBOL\STDNTVAL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERRFILE
+               ASSIGN TO 'C:\COBOL\STDNTERR.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK
+               ASSIGN TO 'C:\COBOL\STDNTSRT.DAT'.
+
+           SELECT SRTDMST
+               ASSIGN TO 'C:\COBOL\STDNTSRD.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT PRTOUT
                ASSIGN TO 'C:\COBOL\STDNTRPT.PRT'
                ORGANIZATION IS RECORD SEQUENTIAL.
 
+           SELECT CSVOUT
+               ASSIGN TO 'C:\COBOL\STDNTEXT.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CKPTFILE
+               ASSIGN TO 'C:\COBOL\STDNTCKP.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT LOGFILE
+               ASSIGN TO 'C:\COBOL\STDNTRPT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  STUDENT-MASTER
            LABEL RECORD IS STANDARD
            DATA RECORD IS I-REC
-           RECORD CONTAINS 49 CHARACTERS.
+           RECORD CONTAINS 53 CHARACTERS.
 
        01 I-REC.
-         05 I-ID           PIC X(7).
-         05 I-NAME.
-           10 I-LNAME      PIC X(15).
-           10 I-FNAME      PIC X(15).
-           10  I-INIT      PIC X.
-         05 I-GPA          PIC 9V99.
-         05 I-START-SALARY PIC 9(6)V99.
+           COPY STDNTREC.
+
+       FD  VALMST
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS V-REC
+           RECORD CONTAINS 53 CHARACTERS.
+
+       01 V-REC.
+           COPY STDNTREC
+               REPLACING ==I-ID==           BY ==V-ID==
+                         ==I-NAME==         BY ==V-NAME==
+                         ==I-LNAME==        BY ==V-LNAME==
+                         ==I-FNAME==        BY ==V-FNAME==
+                         ==I-INIT==         BY ==V-INIT==
+                         ==I-GPA==          BY ==V-GPA==
+                         ==I-START-SALARY== BY ==V-START-SALARY==
+                         ==I-DEPT-CODE==    BY ==V-DEPT-CODE==.
+
+       FD  ERRFILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS ERR-REC
+           RECORD CONTAINS 63 CHARACTERS.
+
+       01 ERR-REC.
+         05 ERR-DATA         PIC X(53).
+         05 ERR-REASON-CODE  PIC X(10).
+
+       SD  SORT-WORK
+           DATA RECORD IS SW-REC.
+
+       01 SW-REC.
+           COPY STDNTREC
+               REPLACING ==I-ID==           BY ==SW-ID==
+                         ==I-NAME==         BY ==SW-NAME==
+                         ==I-LNAME==        BY ==SW-LNAME==
+                         ==I-FNAME==        BY ==SW-FNAME==
+                         ==I-INIT==         BY ==SW-INIT==
+                         ==I-GPA==          BY ==SW-GPA==
+                         ==I-START-SALARY== BY ==SW-START-SALARY==
+                         ==I-DEPT-CODE==    BY ==SW-DEPT-CODE==.
+
+       FD  SRTDMST
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS S-REC
+           RECORD CONTAINS 53 CHARACTERS.
+
+       01 S-REC.
+           COPY STDNTREC
+               REPLACING ==I-ID==           BY ==S-ID==
+                         ==I-NAME==         BY ==S-NAME==
+                         ==I-LNAME==        BY ==S-LNAME==
+                         ==I-FNAME==        BY ==S-FNAME==
+                         ==I-INIT==         BY ==S-INIT==
+                         ==I-GPA==          BY ==S-GPA==
+                         ==I-START-SALARY== BY ==S-START-SALARY==
+                         ==I-DEPT-CODE==    BY ==S-DEPT-CODE==.
 
        FD PRTOUT
            LABEL RECORD IS OMITTED
            RECORD CONTAINS 132 CHARACTERS
            DATA RECORD IS PRTLINE
-           LINAGE IS  60 WITH FOOTING AT 56. 
+           LINAGE IS  60 WITH FOOTING AT 56.
 
        01 PRTLINE         PIC X(132).
 
-       WORKING-STORAGE SECTION. 
+       FD  CSVOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS CSV-LINE.
+
+       01 CSV-LINE        PIC X(80).
+
+       FD  CKPTFILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 72 CHARACTERS
+           DATA RECORD IS CKPT-REC.
+
+       01 CKPT-REC.
+      *CKPT-REC CARRIES EVERYTHING 2000-MAINLINE NEEDS TO PICK BACK
+      *UP WHERE THE LAST CHECKPOINT LEFT OFF - NOT JUST A LOG ENTRY.
+         05 CKPT-ID                 PIC X(7).
+         05 CKPT-SCTR               PIC 9(6).
+         05 CKPT-PCTR               PIC 99.
+         05 CKPT-GPA-TOTAL          PIC 9(7)V99.
+         05 CKPT-SALARY-TOTAL       PIC 9(12)V99.
+         05 CKPT-DEPT-CODE          PIC X(4).
+         05 CKPT-DEPT-SCTR          PIC 9(6).
+         05 CKPT-DEPT-GPA-TOTAL     PIC 9(7)V99.
+         05 CKPT-DEPT-SALARY-TOTAL  PIC 9(12)V99.
+         05 CKPT-DEANS-FLAG         PIC X.
+
+       FD  LOGFILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 81 CHARACTERS
+           DATA RECORD IS LOG-REC.
+
+       01 LOG-REC.
+         05 LOG-DATE        PIC X(10).
+         05 FILLER          PIC X       VALUE SPACE.
+         05 LOG-TIME        PIC X(11).
+         05 FILLER          PIC X       VALUE SPACE.
+         05 FILLER          PIC X(14)   VALUE 'RECORDS READ:'.
+         05 LOG-SCTR        PIC ZZZZZ9.
+         05 FILLER          PIC X(3)    VALUE SPACES.
+         05 FILLER          PIC X(7)    VALUE 'PAGES:'.
+         05 LOG-PCTR        PIC Z9.
+         05 FILLER          PIC X(26)   VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
        01 WORK-AREA.
-         05 C-SCTR        PIC 999      VALUE 0.
+         05 C-SCTR        PIC 9(6)     VALUE 0.
          05 C-PCTR        PIC 99       VALUES ZERO.
          05 MORE-RECS     PIC XXX      VALUE 'YES'.
+         05 WS-DEANS-LIST-FLAG PIC X   VALUE 'N'.
+           88 DEANS-LIST-PRINTED       VALUE 'Y'.
+         05 WS-DEANS-LIST-CUTOFF PIC 9V99 VALUE 3.50.
+         05 WS-VALIDATE-EOF-SW   PIC X    VALUE 'N'.
+           88 VALIDATE-EOF              VALUE 'Y'.
+         05 WS-RECORD-VALID-SW   PIC X    VALUE 'Y'.
+           88 RECORD-IS-VALID           VALUE 'Y'.
+           88 RECORD-IS-INVALID         VALUE 'N'.
+         05 WS-ERR-REASON        PIC X(10) VALUE SPACES.
+         05 WS-GPA-TOTAL         PIC 9(7)V99    VALUE 0.
+         05 WS-GPA-AVG           PIC 9V99       VALUE 0.
+         05 WS-SALARY-TOTAL      PIC 9(12)V99   VALUE 0.
+         05 WS-SALARY-AVG        PIC 9(6)V99    VALUE 0.
+         05 WS-PREV-DEPT         PIC X(4)       VALUE SPACES.
+      *I-DEPT-CODE IS UNVALIDATED AND CAN LEGITIMATELY BE SPACES, SO
+      *"HAVE WE STARTED A DEPARTMENT GROUP YET" CAN'T BE OVERLOADED
+      *ONTO WS-PREV-DEPT = SPACES - THAT'S A REAL VALUE FOR A STUDENT
+      *WITH NO DEPARTMENT ON FILE.
+         05 WS-FIRST-DEPT-SW     PIC X          VALUE 'Y'.
+           88 PROCESSING-FIRST-DEPT              VALUE 'Y'.
+         05 WS-DEPT-SCTR         PIC 9(6)       VALUE 0.
+         05 WS-DEPT-GPA-TOTAL    PIC 9(7)V99    VALUE 0.
+         05 WS-DEPT-GPA-AVG      PIC 9V99       VALUE 0.
+         05 WS-DEPT-SALARY-TOTAL PIC 9(12)V99   VALUE 0.
+         05 WS-CKPT-STATUS       PIC XX         VALUE SPACES.
+
+       01 WS-CSV-FIELDS.
+      *WS-CSV-GPA MUST NOT ZERO-SUPPRESS - A ZZ.99-STYLE PICTURE
+      *WOULD TURN A ZERO OR SUB-1.00 GPA INTO ".00" AFTER TRIM.
+      *WS-CSV-SALARY KEEPS A GUARANTEED LOW-ORDER 9 SO IT NEVER
+      *DROPS BELOW A SINGLE DIGIT EITHER.
+         05 WS-CSV-GPA     PIC 9.99.
+         05 WS-CSV-SALARY  PIC ZZZZZ9.99.
+
+       01 WS-RESTART-FIELDS.
+      *SET FROM THE LAST CHECKPOINT RECORD (IF ANY) BY
+      *1400-READ-CHECKPOINT SO 1450-SKIP-TO-RESTART CAN FAST-FORWARD
+      *SRTDMST PAST THE RECORDS A PRIOR RUN ALREADY PRINTED.
+         05 WS-RESTART-SW             PIC X     VALUE 'N'.
+           88 RESTART-CHECKPOINT-FOUND          VALUE 'Y'.
+         05 WS-RESTART-EOF-SW         PIC X     VALUE 'N'.
+           88 RESTART-EOF                       VALUE 'Y'.
+         05 WS-RESTART-ID             PIC X(7)     VALUE SPACES.
+         05 WS-RESTART-SCTR           PIC 9(6)     VALUE 0.
+         05 WS-RESTART-PCTR           PIC 99       VALUE 0.
+         05 WS-RESTART-GPA-TOTAL      PIC 9(7)V99  VALUE 0.
+         05 WS-RESTART-SALARY-TOTAL   PIC 9(12)V99 VALUE 0.
+         05 WS-RESTART-DEPT-CODE      PIC X(4)     VALUE SPACES.
+         05 WS-RESTART-DEPT-SCTR      PIC 9(6)     VALUE 0.
+         05 WS-RESTART-DEPT-GPA-TOTAL PIC 9(7)V99  VALUE 0.
+         05 WS-RESTART-DEPT-SALARY-TOTAL PIC 9(12)V99 VALUE 0.
+         05 WS-RESTART-DEANS-FLAG     PIC X        VALUE 'N'.
 
        01 CURRENT-DATE-AND-TIME.
            05 I-DATE.
@@ -84,6 +258,10 @@
            05 FILLER       PIC X(3)    VALUE "GPA".
            05 FILLER       PIC X(16)   VALUE SPACES.
            05 FILLER       PIC X(15)   VALUE 'STARTING SALARY'.
+       01 DEANS-LIST-LINE.
+           05 FILLER       PIC X(54)   VALUE SPACES.
+           05 FILLER       PIC X(11)   VALUE "DEAN'S LIST".
+           05 FILLER       PIC X(67)   VALUE SPACES.
        01 DETAIL-LINE.
            05 O-ID         PIC X(7).
            05 FILLER       PIC X(20)   VALUE SPACES.
@@ -95,59 +273,333 @@
            05 FILLER       PIC X(18)   VALUE SPACES.
            05 O-STRT-SAL   PIC $ZZZ,ZZZ.99.
            05 FILLER       PIC XX    VALUE SPACES.
+       01 DEPT-SUBTOTAL-LINE.
+           05 FILLER        PIC X(10)  VALUE SPACES.
+           05 FILLER        PIC X(8)   VALUE 'DEPT: '.
+           05 DS-DEPT-CODE  PIC X(4).
+           05 FILLER        PIC X(6)   VALUE SPACES.
+           05 FILLER        PIC X(7)   VALUE 'COUNT:'.
+           05 DS-SCTR       PIC ZZZZZ9.
+           05 FILLER        PIC X(6)   VALUE SPACES.
+           05 FILLER        PIC X(12)  VALUE 'AVG GPA:'.
+           05 DS-AVG-GPA    PIC Z.99.
+           05 FILLER        PIC X(6)   VALUE SPACES.
+           05 FILLER        PIC X(13)  VALUE 'TOTAL SALARY:'.
+           05 DS-TOT-SAL    PIC $ZZZ,ZZZ,ZZZ,ZZZ.99.
+           05 FILLER        PIC X(31)  VALUE SPACES.
        01 GT-LINE.
            05 FILLER       PIC X(54)   VALUE SPACES.
            05 FILLER       PIC X(15)   VALUE 'STUDENT COUNT:'.
-           05 O-SCTR       PIC ZZ9.    
-           05 FILLER       PIC X(60)   VALUE SPACES.
+           05 O-SCTR       PIC ZZZZZ9.
+           05 FILLER       PIC X(57)   VALUE SPACES.
+       01 GT-LINE2.
+           05 FILLER       PIC X(54)   VALUE SPACES.
+           05 FILLER       PIC X(15)   VALUE 'AVERAGE GPA:'.
+           05 GT2-AVG-GPA  PIC Z.99.
+           05 FILLER       PIC X(59)   VALUE SPACES.
+       01 GT-LINE3.
+           05 FILLER       PIC X(54)   VALUE SPACES.
+           05 FILLER       PIC X(20)   VALUE 'TOTAL START SALARY:'.
+           05 GT3-TOT-SAL  PIC $ZZZ,ZZZ,ZZZ,ZZZ.99.
+           05 FILLER       PIC X(39)   VALUE SPACES.
+       01 GT-LINE4.
+           05 FILLER       PIC X(54)   VALUE SPACES.
+           05 FILLER       PIC X(22)   VALUE 'AVERAGE START SALARY:'.
+           05 GT4-AVG-SAL  PIC $ZZZ,ZZZ.99.
+           05 FILLER       PIC X(45)   VALUE SPACES.
 
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INIT.
            PERFORM 2000-MAINLINE
                UNTIL MORE-RECS = 'NO'.
+           IF NOT PROCESSING-FIRST-DEPT
+               PERFORM 2300-DEPT-BREAK
+           END-IF.
            PERFORM 3000-CLOSING.
-           STOP RUN. 
+           STOP RUN.
 
        1000-INIT.
-           OPEN INPUT STUDENT-MASTER.
-           OPEN OUTPUT PRTOUT.
+           PERFORM 1400-READ-CHECKPOINT.
+           PERFORM 1500-VALIDATE-PASS.
+
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-DEPT-CODE
+               ON DESCENDING KEY SW-GPA
+               USING VALMST
+               GIVING SRTDMST.
+
+           OPEN INPUT SRTDMST.
+           IF RESTART-CHECKPOINT-FOUND
+               OPEN EXTEND PRTOUT
+               OPEN EXTEND CSVOUT
+               OPEN EXTEND CKPTFILE
+           ELSE
+               OPEN OUTPUT PRTOUT
+               OPEN OUTPUT CSVOUT
+               OPEN OUTPUT CKPTFILE
+           END-IF.
+           OPEN EXTEND LOGFILE.
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE I-YY TO O-YY.
            MOVE I-DD TO O-DD.
            MOVE I-MM TO O-MM.
 
            PERFORM 9000-READ.
+           IF RESTART-CHECKPOINT-FOUND
+               PERFORM 1450-SKIP-TO-RESTART
+           END-IF.
            PERFORM 9100-HDGS.
+
+       1400-READ-CHECKPOINT.
+      *READS STDNTCKP.DAT LEFT BY A PRIOR RUN, IF ANY, SO
+      *1450-SKIP-TO-RESTART CAN FAST-FORWARD PAST RECORDS THAT RUN
+      *ALREADY PRINTED INSTEAD OF REPROCESSING THE WHOLE FILE. A
+      *SUCCESSFUL RUN EMPTIES THIS FILE AGAIN IN 3000-CLOSING, SO
+      *ITS PRESENCE HERE MEANS THE LAST RUN DID NOT FINISH.
+           OPEN INPUT CKPTFILE.
+           IF WS-CKPT-STATUS = '35'
+               CONTINUE
+           ELSE
+               PERFORM UNTIL RESTART-EOF
+                   READ CKPTFILE
+                       AT END
+                           SET RESTART-EOF TO TRUE
+                       NOT AT END
+                           SET RESTART-CHECKPOINT-FOUND TO TRUE
+                           MOVE CKPT-ID TO WS-RESTART-ID
+                           MOVE CKPT-SCTR TO WS-RESTART-SCTR
+                           MOVE CKPT-PCTR TO WS-RESTART-PCTR
+                           MOVE CKPT-GPA-TOTAL
+                                TO WS-RESTART-GPA-TOTAL
+                           MOVE CKPT-SALARY-TOTAL
+                                TO WS-RESTART-SALARY-TOTAL
+                           MOVE CKPT-DEPT-CODE
+                                TO WS-RESTART-DEPT-CODE
+                           MOVE CKPT-DEPT-SCTR
+                                TO WS-RESTART-DEPT-SCTR
+                           MOVE CKPT-DEPT-GPA-TOTAL
+                                TO WS-RESTART-DEPT-GPA-TOTAL
+                           MOVE CKPT-DEPT-SALARY-TOTAL
+                                TO WS-RESTART-DEPT-SALARY-TOTAL
+                           MOVE CKPT-DEANS-FLAG
+                                TO WS-RESTART-DEANS-FLAG
+                   END-READ
+               END-PERFORM
+               CLOSE CKPTFILE
+           END-IF.
+
+       1450-SKIP-TO-RESTART.
+      *S-REC ALREADY HOLDS THE FIRST SORTED RECORD FROM 9000-READ.
+      *ADVANCE PAST EVERYTHING UP TO AND INCLUDING THE LAST
+      *CHECKPOINTED ID, THEN RESTORE THE COUNTERS THAT RECORD WAS
+      *TAKEN AT SO TOTALS AND THE CURRENT DEPARTMENT BREAK PICK UP
+      *WHERE THE PRIOR RUN LEFT OFF.
+           PERFORM UNTIL S-ID = WS-RESTART-ID OR MORE-RECS = 'NO'
+               PERFORM 9000-READ
+           END-PERFORM.
+           IF S-ID NOT = WS-RESTART-ID
+               DISPLAY 'RESTART CHECKPOINT ID ' WS-RESTART-ID
+                   ' NOT FOUND IN SORTED FILE - STDNTMST.DAT MAY '
+                   'HAVE CHANGED SINCE THE CHECKPOINTED RUN.'
+                   UPON CONSOLE
+               DISPLAY 'ABORTING - CLEAR STDNTCKP.DAT AND RERUN '
+                   'FROM SCRATCH IF THIS IS EXPECTED.' UPON CONSOLE
+               STOP RUN
+           END-IF.
+           IF MORE-RECS NOT = 'NO'
+               PERFORM 9000-READ
+           END-IF.
+           MOVE WS-RESTART-SCTR             TO C-SCTR.
+           MOVE WS-RESTART-PCTR             TO C-PCTR.
+           MOVE WS-RESTART-GPA-TOTAL        TO WS-GPA-TOTAL.
+           MOVE WS-RESTART-SALARY-TOTAL     TO WS-SALARY-TOTAL.
+           MOVE WS-RESTART-DEPT-CODE        TO WS-PREV-DEPT.
+           MOVE 'N'                         TO WS-FIRST-DEPT-SW.
+           MOVE WS-RESTART-DEPT-SCTR        TO WS-DEPT-SCTR.
+           MOVE WS-RESTART-DEPT-GPA-TOTAL   TO WS-DEPT-GPA-TOTAL.
+           MOVE WS-RESTART-DEPT-SALARY-TOTAL TO WS-DEPT-SALARY-TOTAL.
+           MOVE WS-RESTART-DEANS-FLAG       TO WS-DEANS-LIST-FLAG.
+
+       1500-VALIDATE-PASS.
+           OPEN INPUT STUDENT-MASTER.
+           OPEN OUTPUT VALMST.
+           OPEN OUTPUT ERRFILE.
+
+           PERFORM 1510-VALIDATE-READ.
+           PERFORM UNTIL VALIDATE-EOF
+               PERFORM 1520-VALIDATE-RECORD
+               PERFORM 1510-VALIDATE-READ
+           END-PERFORM.
+
+           CLOSE STUDENT-MASTER, VALMST, ERRFILE.
+
+       1510-VALIDATE-READ.
+           READ STUDENT-MASTER
+               AT END
+                   SET VALIDATE-EOF TO TRUE.
+
+       1520-VALIDATE-RECORD.
+           SET RECORD-IS-VALID TO TRUE.
+           MOVE SPACES TO WS-ERR-REASON.
+
+           EVALUATE TRUE
+               WHEN I-ID IS NOT NUMERIC OR I-ID = SPACES
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE 'BAD ID' TO WS-ERR-REASON
+               WHEN I-GPA IS NOT NUMERIC
+                   OR I-GPA > 4.00
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE 'BAD GPA' TO WS-ERR-REASON
+               WHEN I-START-SALARY IS NOT NUMERIC
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE 'BAD SALARY' TO WS-ERR-REASON
+           END-EVALUATE.
+
+           IF RECORD-IS-VALID
+               MOVE I-REC TO V-REC
+               WRITE V-REC
+           ELSE
+               MOVE I-REC TO ERR-DATA
+               MOVE WS-ERR-REASON TO ERR-REASON-CODE
+               WRITE ERR-REC
+           END-IF.
+
        2000-MAINLINE.
+           IF S-DEPT-CODE NOT = WS-PREV-DEPT
+               IF NOT PROCESSING-FIRST-DEPT
+                   PERFORM 2300-DEPT-BREAK
+               END-IF
+               PERFORM 2310-DEPT-INIT
+           END-IF.
            PERFORM 2100-CALCS.
+           PERFORM 2150-DEANS-CHECK.
            PERFORM 2200-OUTPUT.
+           PERFORM 9050-CHECKPOINT.
            PERFORM 9000-READ.
        2100-CALCS.
            ADD 1 TO C-SCTR.
+           ADD 1 TO WS-DEPT-SCTR.
+           ADD S-GPA TO WS-GPA-TOTAL.
+           ADD S-GPA TO WS-DEPT-GPA-TOTAL.
+           ADD S-START-SALARY TO WS-SALARY-TOTAL.
+           ADD S-START-SALARY TO WS-DEPT-SALARY-TOTAL.
+       2150-DEANS-CHECK.
+           IF S-GPA >= WS-DEANS-LIST-CUTOFF
+               AND NOT DEANS-LIST-PRINTED
+                   WRITE PRTLINE FROM DEANS-LIST-LINE
+                       AFTER ADVANCING 2 LINES
+                       AT EOP
+                           PERFORM 9100-HDGS
+                   END-WRITE
+                   SET DEANS-LIST-PRINTED TO TRUE.
        2200-OUTPUT.
-           MOVE I-ID TO O-ID.
-           MOVE I-LNAME TO O-LNAME.
-           MOVE I-FNAME TO O-FNAME.
-           MOVE I-GPA TO O-GPA.
-           MOVE I-START-SALARY TO O-STRT-SAL.
+           MOVE S-ID TO O-ID.
+           MOVE S-LNAME TO O-LNAME.
+           MOVE S-FNAME TO O-FNAME.
+           MOVE S-GPA TO O-GPA.
+           MOVE S-START-SALARY TO O-STRT-SAL.
 
            WRITE PRTLINE FROM DETAIL-LINE
                AFTER ADVANCING 2 LINES
                AT EOP
                    PERFORM 9100-HDGS.
+
+           PERFORM 2250-CSV-OUTPUT.
+       2250-CSV-OUTPUT.
+           MOVE S-GPA TO WS-CSV-GPA.
+           MOVE S-START-SALARY TO WS-CSV-SALARY.
+           MOVE SPACES TO CSV-LINE.
+           STRING FUNCTION TRIM(S-ID)         DELIMITED BY SIZE
+                  ','                         DELIMITED BY SIZE
+                  FUNCTION TRIM(S-LNAME)      DELIMITED BY SIZE
+                  ','                         DELIMITED BY SIZE
+                  FUNCTION TRIM(S-FNAME)      DELIMITED BY SIZE
+                  ','                         DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-GPA)   DELIMITED BY SIZE
+                  ','                         DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-SALARY) DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING.
+           WRITE CSV-LINE.
+       2300-DEPT-BREAK.
+           MOVE WS-PREV-DEPT TO DS-DEPT-CODE.
+           MOVE WS-DEPT-SCTR TO DS-SCTR.
+           MOVE 0 TO WS-DEPT-GPA-AVG.
+           IF WS-DEPT-SCTR > 0
+               DIVIDE WS-DEPT-GPA-TOTAL BY WS-DEPT-SCTR
+                   GIVING WS-DEPT-GPA-AVG
+           END-IF.
+           MOVE WS-DEPT-GPA-AVG TO DS-AVG-GPA.
+           MOVE WS-DEPT-SALARY-TOTAL TO DS-TOT-SAL.
+           WRITE PRTLINE FROM DEPT-SUBTOTAL-LINE
+               AFTER ADVANCING 2 LINES
+               AT EOP
+                   PERFORM 9100-HDGS.
+       2310-DEPT-INIT.
+           MOVE S-DEPT-CODE TO WS-PREV-DEPT.
+           MOVE 'N' TO WS-FIRST-DEPT-SW.
+           MOVE 0 TO WS-DEPT-SCTR.
+           MOVE 0 TO WS-DEPT-GPA-TOTAL.
+           MOVE 0 TO WS-DEPT-SALARY-TOTAL.
+           MOVE 'N' TO WS-DEANS-LIST-FLAG.
        3000-CLOSING.
            MOVE C-SCTR TO O-SCTR.
            WRITE PRTLINE FROM GT-LINE
                AFTER ADVANCING 3 LINES.
 
-           CLOSE STUDENT-MASTER, PRTOUT.
+           IF C-SCTR > 0
+               DIVIDE WS-GPA-TOTAL BY C-SCTR GIVING WS-GPA-AVG
+               DIVIDE WS-SALARY-TOTAL BY C-SCTR GIVING WS-SALARY-AVG
+           END-IF.
+           MOVE WS-GPA-AVG TO GT2-AVG-GPA.
+           WRITE PRTLINE FROM GT-LINE2
+               AFTER ADVANCING 2 LINES.
+
+           MOVE WS-SALARY-TOTAL TO GT3-TOT-SAL.
+           WRITE PRTLINE FROM GT-LINE3
+               AFTER ADVANCING 2 LINES.
+
+           MOVE WS-SALARY-AVG TO GT4-AVG-SAL.
+           WRITE PRTLINE FROM GT-LINE4
+               AFTER ADVANCING 2 LINES.
+
+           PERFORM 9200-LOG-RUN.
+
+           CLOSE SRTDMST, PRTOUT, CSVOUT, CKPTFILE, LOGFILE.
+
+      *THE RUN FINISHED CLEANLY, SO EMPTY OUT STDNTCKP.DAT - A
+      *LEFTOVER CHECKPOINT WOULD MAKE THE NEXT RUN THINK THIS ONE
+      *CRASHED AND SKIP RECORDS IT HASN'T ACTUALLY PRINTED YET.
+           OPEN OUTPUT CKPTFILE.
+           CLOSE CKPTFILE.
 
        9000-READ.
-           READ STUDENT-MASTER
-               AT END 
+           READ SRTDMST
+               AT END
                    MOVE 'NO' TO MORE-RECS.
 
+       9050-CHECKPOINT.
+      *CHECKPOINTS EVERY RECORD, NOT ON AN INTERVAL - PRTOUT/CSVOUT
+      *GET A WRITE FOR EVERY RECORD TOO (2200-OUTPUT/2250-CSV-OUTPUT),
+      *SO A CHECKPOINT THAT ONLY SAVED STATE EVERY FEW HUNDRED RECORDS
+      *COULD LEAVE A CRASHED RUN'S LAST FEW HUNDRED PRINTED/CSV ROWS
+      *WITH NO MATCHING CHECKPOINT, AND 1450-SKIP-TO-RESTART WOULD
+      *REPROCESS AND DUPLICATE THOSE ROWS ON RESTART.
+           IF C-SCTR > 0
+               MOVE S-ID                 TO CKPT-ID
+               MOVE C-SCTR               TO CKPT-SCTR
+               MOVE C-PCTR               TO CKPT-PCTR
+               MOVE WS-GPA-TOTAL         TO CKPT-GPA-TOTAL
+               MOVE WS-SALARY-TOTAL      TO CKPT-SALARY-TOTAL
+               MOVE WS-PREV-DEPT         TO CKPT-DEPT-CODE
+               MOVE WS-DEPT-SCTR         TO CKPT-DEPT-SCTR
+               MOVE WS-DEPT-GPA-TOTAL    TO CKPT-DEPT-GPA-TOTAL
+               MOVE WS-DEPT-SALARY-TOTAL TO CKPT-DEPT-SALARY-TOTAL
+               MOVE WS-DEANS-LIST-FLAG   TO CKPT-DEANS-FLAG
+               WRITE CKPT-REC
+           END-IF.
+
        9100-HDGS.
            ADD 1 TO C-PCTR.
            MOVE C-PCTR TO O-PCTR.
@@ -157,6 +609,19 @@
                AFTER ADVANCING 2 LINES.
            WRITE PRTLINE FROM HEADING-LINE2
                AFTER ADVANCING 1 LINE.
+
+       9200-LOG-RUN.
+           STRING O-MM DELIMITED BY SIZE
+                  '/'  DELIMITED BY SIZE
+                  O-DD DELIMITED BY SIZE
+                  '/'  DELIMITED BY SIZE
+                  O-YY DELIMITED BY SIZE
+               INTO LOG-DATE
+           END-STRING.
+           MOVE I-TIME TO LOG-TIME.
+           MOVE C-SCTR TO LOG-SCTR.
+           MOVE C-PCTR TO LOG-PCTR.
+           WRITE LOG-REC.
          
 
 
