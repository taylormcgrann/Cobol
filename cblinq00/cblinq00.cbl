@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     COBINQ00.
+       DATE-WRITTEN.   08/08 /26.
+       AUTHOR.         TAYLOR MCGRANN.
+       DATE-COMPILED.
+      ************************************************************
+      *THIS PROGRAM LOOKS UP ONE STUDENT IN STDNTMST.DAT BY ID, OR*
+      *BY LAST NAME,FIRST NAME, AND DISPLAYS THAT STUDENT'S I-REC*
+      *IN THE DETAIL-LINE FORMAT - A QUICK ANSWER TO A REGISTRAR*
+      *PHONE CALL WITHOUT RUNNING THE FULL ROSTER.*
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT STUDENT-MASTER
+               ASSIGN TO 'C:\COBOL\STDNTMST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS I-ID.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS I-REC
+           RECORD CONTAINS 53 CHARACTERS.
+
+       01 I-REC.
+           COPY STDNTREC.
+
+       WORKING-STORAGE SECTION.
+       01 WORK-AREA.
+         05 MORE-RECS          PIC XXX   VALUE 'YES'.
+         05 WS-FOUND-SW        PIC X     VALUE 'N'.
+           88 STUDENT-FOUND              VALUE 'Y'.
+         05 WS-SEARCH-MODE     PIC X     VALUE 'I'.
+           88 SEARCH-BY-ID               VALUE 'I'.
+           88 SEARCH-BY-NAME             VALUE 'N'.
+
+       01 WS-INPUT-AREA.
+         05 WS-INPUT           PIC X(40) VALUE SPACES.
+         05 WS-SEARCH-ID       PIC X(7)  VALUE SPACES.
+      *I-ID IS A ZERO-PADDED 7-DIGIT NUMERIC KEY (REQ-001 REQUIRES
+      *IT NUMERIC), SO A SHORT ID TYPED BY THE REGISTRAR HAS TO BE
+      *RIGHT-JUSTIFIED AND ZERO-FILLED BEFORE THE KEYED READ, NOT
+      *JUST LEFT-JUSTIFIED/TRIMMED.
+         05 WS-SEARCH-ID-NUM   PIC 9(7)  VALUE 0.
+         05 WS-SEARCH-LNAME    PIC X(15) VALUE SPACES.
+         05 WS-SEARCH-FNAME    PIC X(15) VALUE SPACES.
+
+       01 DETAIL-LINE.
+           05 O-ID         PIC X(7).
+           05 FILLER       PIC X(20)   VALUE SPACES.
+           05 O-LNAME      PIC X(15).
+           05 FILLER       PIC X(20)   VALUE SPACES.
+           05 O-FNAME      PIC X(15).
+           05 FILLER       PIC X(20)   VALUE SPACES.
+           05 O-GPA        PIC Z.99.
+           05 FILLER       PIC X(18)   VALUE SPACES.
+           05 O-STRT-SAL   PIC $ZZZ,ZZZ.99.
+           05 FILLER       PIC XX    VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-SEARCH.
+           PERFORM 3000-CLOSING.
+           STOP RUN.
+
+       1000-INIT.
+           OPEN INPUT STUDENT-MASTER.
+           DISPLAY 'ENTER STUDENT ID, OR LAST NAME,FIRST NAME:'
+               UPON CONSOLE.
+           ACCEPT WS-INPUT FROM CONSOLE.
+           PERFORM 1100-PARSE-INPUT.
+
+       1100-PARSE-INPUT.
+           IF FUNCTION TRIM(WS-INPUT) IS NUMERIC
+               SET SEARCH-BY-ID TO TRUE
+               MOVE FUNCTION TRIM(WS-INPUT) TO WS-SEARCH-ID-NUM
+               MOVE WS-SEARCH-ID-NUM TO WS-SEARCH-ID
+           ELSE
+               SET SEARCH-BY-NAME TO TRUE
+               UNSTRING WS-INPUT DELIMITED BY ','
+                   INTO WS-SEARCH-LNAME WS-SEARCH-FNAME
+               END-UNSTRING
+           END-IF.
+
+       2000-SEARCH.
+           EVALUATE TRUE
+               WHEN SEARCH-BY-ID
+                   PERFORM 2050-READ-BY-ID
+               WHEN SEARCH-BY-NAME
+                   PERFORM 2060-SCAN-BY-NAME
+           END-EVALUATE.
+
+           IF STUDENT-FOUND
+      *SKIP FORMATTING A NON-NUMERIC I-GPA/I-START-SALARY INTO THE
+      *Z.99/$ZZZ,ZZZ.99 EDITED FIELDS - THIS PROGRAM READS
+      *STUDENT-MASTER DIRECTLY AND HAS NO VALIDATION PASS OF ITS OWN
+      *LIKE COBTEM00'S 1500-VALIDATE-PASS.
+               IF I-GPA IS NUMERIC AND I-START-SALARY IS NUMERIC
+                   PERFORM 2200-DISPLAY-STUDENT
+               ELSE
+                   DISPLAY 'STUDENT FOUND BUT HAS INVALID GPA OR '
+                       'SALARY DATA - CHECK STDNTERR.DAT FROM THE '
+                       'LAST ROSTER RUN.' UPON CONSOLE
+               END-IF
+           ELSE
+               DISPLAY 'NO MATCHING STUDENT FOUND.' UPON CONSOLE
+           END-IF.
+
+       2050-READ-BY-ID.
+           MOVE WS-SEARCH-ID TO I-ID.
+           READ STUDENT-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET STUDENT-FOUND TO TRUE
+           END-READ.
+
+       2060-SCAN-BY-NAME.
+           PERFORM 9000-READ.
+           PERFORM UNTIL MORE-RECS = 'NO' OR STUDENT-FOUND
+               PERFORM 2100-MATCH-CHECK
+               IF NOT STUDENT-FOUND
+                   PERFORM 9000-READ
+               END-IF
+           END-PERFORM.
+
+       2100-MATCH-CHECK.
+           IF FUNCTION TRIM(I-LNAME) = FUNCTION TRIM(WS-SEARCH-LNAME)
+               AND FUNCTION TRIM(I-FNAME) =
+                   FUNCTION TRIM(WS-SEARCH-FNAME)
+               SET STUDENT-FOUND TO TRUE
+           END-IF.
+
+       2200-DISPLAY-STUDENT.
+           MOVE I-ID TO O-ID.
+           MOVE I-LNAME TO O-LNAME.
+           MOVE I-FNAME TO O-FNAME.
+           MOVE I-GPA TO O-GPA.
+           MOVE I-START-SALARY TO O-STRT-SAL.
+           DISPLAY DETAIL-LINE UPON CONSOLE.
+
+       3000-CLOSING.
+           CLOSE STUDENT-MASTER.
+
+       9000-READ.
+           READ STUDENT-MASTER NEXT RECORD
+               AT END
+                   MOVE 'NO' TO MORE-RECS.
