@@ -0,0 +1,24 @@
+      *****************************************************************
+      *STDNTREC - SHARED STUDENT MASTER RECORD LAYOUT
+      *USED BY THE COBOL STUDENT ROSTER PROGRAMS (COBTEM00 AND FRIENDS)
+      *COPY STDNTREC.                               (TO USE I- NAMES)
+      *COPY STDNTREC REPLACING ==I-ID==           BY ==xx-ID==
+      *                        ==I-NAME==         BY ==xx-NAME==
+      *                        ==I-LNAME==        BY ==xx-LNAME==
+      *                        ==I-FNAME==        BY ==xx-FNAME==
+      *                        ==I-INIT==         BY ==xx-INIT==
+      *                        ==I-GPA==          BY ==xx-GPA==
+      *                        ==I-START-SALARY== BY ==xx-START-SALARY==
+      *                        ==I-DEPT-CODE==    BY ==xx-DEPT-CODE==.
+      *EACH FIELD NAME MUST BE REPLACED WHOLE - COPY REPLACING MATCHES
+      *WHOLE PSEUDO-TEXT WORDS, SO A PREFIX-ONLY ==I-== BY ==xx-== DOES
+      *NOT MATCH INSIDE A SINGLE HYPHENATED TOKEN LIKE I-ID.
+      *****************************************************************
+           05 I-ID           PIC X(7).
+           05 I-NAME.
+             10 I-LNAME      PIC X(15).
+             10 I-FNAME      PIC X(15).
+             10  I-INIT      PIC X.
+           05 I-GPA          PIC 9V99.
+           05 I-START-SALARY PIC 9(6)V99.
+           05 I-DEPT-CODE    PIC X(4).
