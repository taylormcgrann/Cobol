@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     COBMNT00.
+       DATE-WRITTEN.   08/08 /26.
+       AUTHOR.         TAYLOR MCGRANN.
+       DATE-COMPILED.
+      ************************************************************
+      *THIS PROGRAM APPLIES ADD/CHANGE/DELETE TRANSACTIONS FROM*
+      *STDNTTRN.DAT AGAINST THE INDEXED STDNTMST.DAT, KEYED ON*
+      *I-ID, SO INDIVIDUAL STUDENT RECORDS CAN BE FIXED OR ADDED*
+      *WITHOUT A FULL-FILE REBUILD.*
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT STUDENT-MASTER
+               ASSIGN TO 'C:\COBOL\STDNTMST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS I-ID.
+
+           SELECT TRANFILE
+               ASSIGN TO 'C:\COBOL\STDNTTRN.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS I-REC
+           RECORD CONTAINS 53 CHARACTERS.
+
+       01 I-REC.
+           COPY STDNTREC.
+
+       FD  TRANFILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS TRAN-REC
+           RECORD CONTAINS 54 CHARACTERS.
+
+       01 TRAN-REC.
+         05 TRAN-CODE       PIC X.
+           88 TRAN-IS-ADD             VALUE 'A'.
+           88 TRAN-IS-CHANGE          VALUE 'C'.
+           88 TRAN-IS-DELETE          VALUE 'D'.
+           COPY STDNTREC
+               REPLACING ==I-ID==           BY ==TR-ID==
+                         ==I-NAME==         BY ==TR-NAME==
+                         ==I-LNAME==        BY ==TR-LNAME==
+                         ==I-FNAME==        BY ==TR-FNAME==
+                         ==I-INIT==         BY ==TR-INIT==
+                         ==I-GPA==          BY ==TR-GPA==
+                         ==I-START-SALARY== BY ==TR-START-SALARY==
+                         ==I-DEPT-CODE==    BY ==TR-DEPT-CODE==.
+
+       WORKING-STORAGE SECTION.
+       01 WORK-AREA.
+         05 MORE-RECS          PIC XXX   VALUE 'YES'.
+         05 C-ADD-CTR          PIC 999   VALUE 0.
+         05 C-CHG-CTR          PIC 999   VALUE 0.
+         05 C-DEL-CTR          PIC 999   VALUE 0.
+         05 C-REJ-CTR          PIC 999   VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-MAINLINE
+               UNTIL MORE-RECS = 'NO'.
+           PERFORM 3000-CLOSING.
+           STOP RUN.
+
+       1000-INIT.
+           OPEN I-O STUDENT-MASTER.
+           OPEN INPUT TRANFILE.
+           PERFORM 9000-READ-TRAN.
+
+       2000-MAINLINE.
+           EVALUATE TRUE
+               WHEN TRAN-IS-ADD
+                   PERFORM 2100-ADD-STUDENT
+               WHEN TRAN-IS-CHANGE
+                   PERFORM 2200-CHANGE-STUDENT
+               WHEN TRAN-IS-DELETE
+                   PERFORM 2300-DELETE-STUDENT
+               WHEN OTHER
+                   ADD 1 TO C-REJ-CTR
+                   DISPLAY 'INVALID TRANSACTION CODE: ' TRAN-CODE
+                       UPON CONSOLE
+           END-EVALUATE.
+           PERFORM 9000-READ-TRAN.
+
+       2100-ADD-STUDENT.
+           PERFORM 2400-MOVE-TRAN-TO-MASTER.
+           WRITE I-REC
+               INVALID KEY
+                   ADD 1 TO C-REJ-CTR
+                   DISPLAY 'ADD FAILED - DUPLICATE ID: ' TR-ID
+                       UPON CONSOLE
+               NOT INVALID KEY
+                   ADD 1 TO C-ADD-CTR
+                   DISPLAY 'ADDED STUDENT: ' TR-ID UPON CONSOLE
+           END-WRITE.
+
+       2200-CHANGE-STUDENT.
+           MOVE TR-ID TO I-ID.
+           READ STUDENT-MASTER
+               INVALID KEY
+                   ADD 1 TO C-REJ-CTR
+                   DISPLAY 'CHANGE FAILED - ID NOT FOUND: ' TR-ID
+                       UPON CONSOLE
+               NOT INVALID KEY
+                   PERFORM 2400-MOVE-TRAN-TO-MASTER
+                   REWRITE I-REC
+                       INVALID KEY
+                           ADD 1 TO C-REJ-CTR
+                           DISPLAY 'CHANGE FAILED - REWRITE: ' TR-ID
+                               UPON CONSOLE
+                       NOT INVALID KEY
+                           ADD 1 TO C-CHG-CTR
+                           DISPLAY 'CHANGED STUDENT: ' TR-ID
+                               UPON CONSOLE
+                   END-REWRITE
+           END-READ.
+
+       2300-DELETE-STUDENT.
+           MOVE TR-ID TO I-ID.
+           DELETE STUDENT-MASTER
+               INVALID KEY
+                   ADD 1 TO C-REJ-CTR
+                   DISPLAY 'DELETE FAILED - ID NOT FOUND: ' TR-ID
+                       UPON CONSOLE
+               NOT INVALID KEY
+                   ADD 1 TO C-DEL-CTR
+                   DISPLAY 'DELETED STUDENT: ' TR-ID UPON CONSOLE
+           END-DELETE.
+
+       2400-MOVE-TRAN-TO-MASTER.
+           MOVE TR-ID           TO I-ID.
+           MOVE TR-LNAME        TO I-LNAME.
+           MOVE TR-FNAME        TO I-FNAME.
+           MOVE TR-INIT         TO I-INIT.
+           MOVE TR-GPA          TO I-GPA.
+           MOVE TR-START-SALARY TO I-START-SALARY.
+           MOVE TR-DEPT-CODE    TO I-DEPT-CODE.
+
+       3000-CLOSING.
+           DISPLAY 'STUDENTS ADDED:    ' C-ADD-CTR UPON CONSOLE.
+           DISPLAY 'STUDENTS CHANGED:  ' C-CHG-CTR UPON CONSOLE.
+           DISPLAY 'STUDENTS DELETED:  ' C-DEL-CTR UPON CONSOLE.
+           DISPLAY 'TRANSACTIONS REJECTED: ' C-REJ-CTR UPON CONSOLE.
+
+           CLOSE STUDENT-MASTER, TRANFILE.
+
+       9000-READ-TRAN.
+           READ TRANFILE
+               AT END
+                   MOVE 'NO' TO MORE-RECS.
